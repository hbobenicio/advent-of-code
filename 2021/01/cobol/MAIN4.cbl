@@ -0,0 +1,628 @@
+      *-----------------------------------------------------------------
+      * $ cobc -Wall -Wextra -std=ibm-strict -fixed -g -O0 -debug \
+      *        -x -o a.out cobol/MAIN4.cbl
+      * $ ./a.out
+      *-----------------------------------------------------------------
+      * Batch driver: runs the combined single-step/window solve (see
+      * AOC-2021-D01, cobol/MAIN3) once per vessel listed in a manifest
+      * file, instead of requiring one job submission per vessel log.
+      * Each vessel keeps its own continuity ledger entry, keyed by
+      * vessel ID, so one vessel's depth history never bleeds into
+      * another's.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  AOC-2021-D01-BATCH.
+      * AUTHOR. HBOBENICIO.
+      * DATE-WRITTEN. 09/12/2021.
+      * SECURITY. NON-CONFIDENTIAL.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      * One line per vessel to process: a vessel ID followed by the
+      * path to that vessel's sonar log.
+           SELECT MANIFEST-FILE ASSIGN TO 'VESSELS.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MANIFEST-FS.
+
+      * The vessel log currently being processed -- assigned
+      * dynamically from WS-VESSEL-PATH, one manifest line at a time,
+      * rather than a single log hardcoded per job.
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-VESSEL-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INPUT-FS.
+
+      * Continuity ledger shared across all vessels -- and with
+      * cobol/MAIN1.cbl/MAIN2.cbl/MAIN3.cbl -- keyed by vessel ID (one
+      * current-state record per vessel, not a full history) so each
+      * vessel's last reading and last window sum are carried forward
+      * independently and one program updating its own field can never
+      * clobber a field another program owns.
+           SELECT CONTINUITY-FILE ASSIGN TO 'CONTINUITY.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CONT-VESSEL-ID
+           FILE STATUS IS WS-CONT-FS.
+
+           SELECT REJECT-FILE ASSIGN TO 'REJECTS.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REJECT-FS.
+
+           SELECT REPORT-FILE ASSIGN TO 'REPORT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-FS.
+
+           SELECT CSV-FILE ASSIGN TO 'REPORT.CSV'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CSV-FS.
+
+      * Shares the historical master with AOC-2021-D01-1/D01-2/D01 --
+      * one row per vessel per run date, updated once per manifest
+      * entry as each vessel's log is processed.
+           SELECT MASTER-FILE ASSIGN TO 'MASTER.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MAS-KEY
+           FILE STATUS IS WS-MASTER-FS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  MANIFEST-FILE.
+       01  MANIFEST-RECORD.
+           05 MAN-VESSEL-ID     PIC X(10).
+           05 MAN-VESSEL-PATH   PIC X(60).
+
+       FD  INPUT-FILE.
+       01  INPUT-FILE-RECORD.
+           05 NUM PIC X(5).
+
+       FD  CONTINUITY-FILE.
+       01  CONT-RECORD.
+           05 CONT-VESSEL-ID     PIC X(10).
+           05 CONT-RUN-DATE      PIC 9(8).
+           05 CONT-LAST-READING  PIC S9(4).
+           05 CONT-LAST-WINDOW   PIC S9(5).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05 REJ-VESSEL-ID PIC X(10).
+           05 REJ-SEP0      PIC X(1).
+           05 REJ-NUMBER    PIC 9(6).
+           05 REJ-SEP       PIC X(1).
+           05 REJ-TEXT      PIC X(5).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD   PIC X(80).
+
+      * Same figures as REPORT.TXT, one row per vessel plus a final
+      * batch-summary row, for the ops spreadsheet to import directly.
+       FD  CSV-FILE.
+       01  CSV-RECORD   PIC X(100).
+
+      * One row per run date/vessel, accumulating both counts so trend
+      * reporting doesn't need last week's input files back.
+       FD  MASTER-FILE.
+       01  MASTER-RECORD.
+           05 MAS-KEY.
+              10 MAS-RUN-DATE      PIC 9(8).
+              10 MAS-VESSEL-ID     PIC X(10).
+           05 MAS-SINGLE-COUNT     PIC 9(5).
+           05 MAS-WINDOW-COUNT     PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VESSEL-PATH   PIC X(60) VALUE SPACES.
+       01  WS-LOOP          PIC A(1).
+         88  LOOP-BREAK               VALUE 'B'.
+         88  LOOP-CONTINUE            VALUE 'C'.
+       01  WS-VESSEL-LOOP   PIC A(1).
+         88  VESSEL-LOOP-BREAK        VALUE 'B'.
+       01  WS-MANIFEST-FS   PIC X(2) VALUE '00'.
+       01  WS-INPUT-FS      PIC X(2) VALUE '00'.
+       01  WS-CONT-FS       PIC X(2) VALUE '00'.
+       01  WS-REJECT-FS     PIC X(2) VALUE '00'.
+       01  WS-REPORT-FS     PIC X(2) VALUE '00'.
+       01  WS-CSV-FS        PIC X(2) VALUE '00'.
+       01  WS-MASTER-FS     PIC X(2) VALUE '00'.
+       01  WS-RUN-DATE      PIC 9(8) VALUE 0.
+       01  WS-VESSEL-ID     PIC X(10) VALUE SPACES.
+       01  WS-REC-NUM       PIC 9(6) VALUE 0.
+       01  WS-NUM-VAL       PIC S9(4) VALUE 0.
+       01  WS-VESSEL-COUNT  PIC 9(4) VALUE 0.
+       01  WS-BATCH-RECORDS PIC 9(7) VALUE 0.
+
+      * Count of malformed readings diverted to REJECTS.DAT across the
+      * whole batch, so the scheduler can tell a batch with rejects
+      * from a clean one.
+       01  WS-REJ-COUNT     PIC 9(6) VALUE 0.
+
+      * Single-step pass state, reset for every vessel.
+       01  WS-COUNT1        PIC 9(5) VALUE 0.
+       01  WS-PREV1         PIC S9(4) VALUE 9999.
+       01  WS-HAVE-PREV1    PIC X(1) VALUE 'N'.
+         88  HAVE-PREV1              VALUE 'Y'.
+
+      * Sliding-window pass state, reset for every vessel.
+       01  WS-WINDOW-SIZE   PIC 9(2) VALUE 3.
+       01  WS-WINDOW-PARM   PIC X(2) VALUE SPACES.
+       01  WS-WIN-MAX       PIC 9(2) VALUE 50.
+       01  WS-WIN-BUF       PIC S9(4) OCCURS 50 TIMES.
+       01  WS-WIN-IDX       PIC 9(2) VALUE 1.
+       01  WS-WIN-FILLED    PIC 9(2) VALUE 0.
+       01  WS-WIN-SUM       PIC S9(6) VALUE 0.
+       01  WS-COUNT2        PIC 9(5) VALUE 0.
+       01  WS-PREV2         PIC S9(6) VALUE 9999.
+       01  WS-HAVE-PREV2    PIC X(1) VALUE 'N'.
+         88  HAVE-PREV2              VALUE 'Y'.
+
+      * Depth-change magnitude statistics, reset for every vessel.
+       01  WS-MAG           PIC  9(5) VALUE 0.
+       01  WS-MAG-TOTAL     PIC  9(7) VALUE 0.
+       01  WS-MAG-MAX       PIC  9(5) VALUE 0.
+       01  WS-MAG-MIN       PIC  9(5) VALUE 99999.
+       01  WS-MAG-AVG       PIC  9(5) VALUE 0.
+       01  WS-MAG-COUNT     PIC  9(5) VALUE 0.
+
+      * Sign-aware single-step increase/decrease extremes, kept apart
+      * from the undirected WS-MAG stats above so the report can say
+      * which direction the largest swing actually moved, plus the
+      * running min/max of the raw readings themselves. Reset for
+      * every vessel.
+       01  WS-INCREASE-MAX  PIC  9(5) VALUE 0.
+       01  WS-DECREASE-MAX  PIC  9(5) VALUE 0.
+       01  WS-DEPTH-MIN     PIC S9(4) SIGN IS LEADING SEPARATE VALUE 0.
+       01  WS-DEPTH-MAX     PIC S9(4) SIGN IS LEADING SEPARATE VALUE 0.
+       01  WS-HAVE-DEPTH    PIC X(1) VALUE 'N'.
+         88  HAVE-DEPTH               VALUE 'Y'.
+
+      * Tracks the WS-TOPJ-N largest single-step increases seen so
+      * far for the vessel currently being processed, each with its
+      * magnitude and record position, reset for every vessel.
+       01  WS-TOPJ-N        PIC 9(2) VALUE 5.
+       01  WS-TOPJ-COUNT    PIC 9(2) VALUE 0.
+       01  WS-TOPJ-VAL      PIC 9(5) OCCURS 5 TIMES.
+       01  WS-TOPJ-REC      PIC 9(6) OCCURS 5 TIMES.
+       01  WS-TOPJ-POS      PIC 9(2) VALUE 0.
+       01  WS-TOPJ-IDX      PIC 9(2) VALUE 0.
+       01  WS-TOPJ-DELTA    PIC 9(5) VALUE 0.
+
+      * Minimum delta a reading (or window sum) must rise by to
+      * count as an increase for this vessel, so a one-unit blip
+      * from sensor jitter on a flat seabed doesn't inflate either
+      * count. Zero (the default) preserves the original "any
+      * increase at all" behavior.
+       01  WS-NOISE-THRESHOLD PIC 9(5) VALUE 0.
+       01  WS-NOISE-PARM      PIC X(5) VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       MAIN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM LOAD-WINDOW-SIZE.
+           PERFORM LOAD-NOISE-THRESHOLD.
+           OPEN OUTPUT REJECT-FILE.
+           CLOSE REJECT-FILE.
+           OPEN INPUT MANIFEST-FILE.
+           IF WS-MANIFEST-FS NOT = '00'
+              DISPLAY 'AOC-2021-D01-BATCH: NO MANIFEST FOUND'
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           MOVE 'C' TO WS-VESSEL-LOOP.
+           PERFORM UNTIL VESSEL-LOOP-BREAK
+              READ MANIFEST-FILE
+                 AT END SET VESSEL-LOOP-BREAK TO TRUE
+                 NOT AT END
+                    MOVE MAN-VESSEL-ID TO WS-VESSEL-ID
+                    MOVE FUNCTION TRIM(MAN-VESSEL-PATH)
+                       TO WS-VESSEL-PATH
+                    PERFORM PROCESS-VESSEL
+                    SET WS-VESSEL-COUNT UP BY 1
+              END-READ
+           END-PERFORM.
+           CLOSE MANIFEST-FILE.
+           PERFORM WRITE-BATCH-SUMMARY.
+           PERFORM WRITE-BATCH-CSV.
+           EVALUATE TRUE
+              WHEN WS-VESSEL-COUNT = 0
+                 MOVE 8 TO RETURN-CODE
+              WHEN WS-REJ-COUNT > 0
+                 MOVE 4 TO RETURN-CODE
+              WHEN OTHER
+                 MOVE 0 TO RETURN-CODE
+           END-EVALUATE.
+           GOBACK.
+
+      * Lets depth analysts widen the smoothing window (e.g. to 5 or 7
+      * readings) via the WINDOW_SIZE environment variable instead of
+      * it being fixed at 3. Clamped to WS-WIN-MAX, the capacity of the
+      * circular buffer. Applies to every vessel in the batch.
+       LOAD-WINDOW-SIZE.
+           ACCEPT WS-WINDOW-PARM FROM ENVIRONMENT 'WINDOW_SIZE'
+              ON EXCEPTION
+                 MOVE SPACES TO WS-WINDOW-PARM
+           END-ACCEPT.
+           IF FUNCTION TEST-NUMVAL(WS-WINDOW-PARM) = 0
+              MOVE WS-WINDOW-PARM TO WS-WINDOW-SIZE
+              IF WS-WINDOW-SIZE = 0
+                 MOVE 3 TO WS-WINDOW-SIZE
+              END-IF
+           END-IF.
+           IF WS-WINDOW-SIZE > WS-WIN-MAX
+              MOVE WS-WIN-MAX TO WS-WINDOW-SIZE
+           END-IF.
+
+      * Picks up the minimum-delta noise threshold for this batch, if
+      * supplied, so only increases larger than it get counted. Left
+      * at zero (any increase counts) when the variable is absent.
+       LOAD-NOISE-THRESHOLD.
+           ACCEPT WS-NOISE-PARM FROM ENVIRONMENT 'NOISE_THRESHOLD'
+              ON EXCEPTION
+                 MOVE SPACES TO WS-NOISE-PARM
+           END-ACCEPT.
+           IF FUNCTION TEST-NUMVAL(WS-NOISE-PARM) = 0
+              MOVE WS-NOISE-PARM TO WS-NOISE-THRESHOLD
+           END-IF.
+
+      * Resets per-vessel state, solves that vessel's log, and writes
+      * its continuity and report entries, so one vessel's totals
+      * never carry into the next vessel's run.
+       PROCESS-VESSEL.
+           MOVE 0 TO WS-COUNT1.
+           MOVE 9999 TO WS-PREV1.
+           MOVE 'N' TO WS-HAVE-PREV1.
+           MOVE 1 TO WS-WIN-IDX.
+           MOVE 0 TO WS-WIN-FILLED.
+           MOVE 0 TO WS-WIN-SUM.
+           MOVE 0 TO WS-COUNT2.
+           MOVE 9999 TO WS-PREV2.
+           MOVE 'N' TO WS-HAVE-PREV2.
+           MOVE 0 TO WS-REC-NUM.
+           MOVE 0 TO WS-MAG-TOTAL.
+           MOVE 0 TO WS-MAG-MAX.
+           MOVE 99999 TO WS-MAG-MIN.
+           MOVE 0 TO WS-MAG-COUNT.
+           MOVE 0 TO WS-INCREASE-MAX.
+           MOVE 0 TO WS-DECREASE-MAX.
+           MOVE 0 TO WS-DEPTH-MIN.
+           MOVE 0 TO WS-DEPTH-MAX.
+           MOVE 'N' TO WS-HAVE-DEPTH.
+           MOVE 0 TO WS-TOPJ-COUNT.
+           PERFORM LOAD-VESSEL-CONTINUITY.
+           PERFORM STREAM-SOLVE-VESSEL THRU STREAM-SOLVE-VESSEL-EXIT.
+           ADD WS-REC-NUM TO WS-BATCH-RECORDS.
+           IF WS-MAG-COUNT = 0
+              MOVE 0 TO WS-MAG-MIN
+           END-IF.
+           IF WS-MAG-COUNT > 0
+              COMPUTE WS-MAG-AVG = WS-MAG-TOTAL / WS-MAG-COUNT
+           END-IF.
+           PERFORM WRITE-VESSEL-REPORT.
+           PERFORM WRITE-VESSEL-CSV.
+           PERFORM UPDATE-MASTER.
+           PERFORM SAVE-VESSEL-CONTINUITY.
+
+      * Seeds WS-PREV1/WS-PREV2 from the most recent run that precedes
+      * today for this vessel's ID specifically.
+       LOAD-VESSEL-CONTINUITY.
+           MOVE WS-VESSEL-ID TO CONT-VESSEL-ID.
+           OPEN INPUT CONTINUITY-FILE.
+           IF WS-CONT-FS = '00'
+              READ CONTINUITY-FILE
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    IF CONT-RUN-DATE < WS-RUN-DATE
+                       MOVE CONT-LAST-READING TO WS-PREV1
+                       MOVE CONT-LAST-WINDOW TO WS-PREV2
+                       SET HAVE-PREV1 TO TRUE
+                       SET HAVE-PREV2 TO TRUE
+                    END-IF
+              END-READ
+              CLOSE CONTINUITY-FILE
+           END-IF.
+
+      * Updates this vessel's continuity record with its last reading
+      * and last window sum for tomorrow's run to pick up -- this
+      * program knows both halves at once, so both are written
+      * directly rather than merged around a sibling's half.
+       SAVE-VESSEL-CONTINUITY.
+           MOVE WS-VESSEL-ID TO CONT-VESSEL-ID.
+           OPEN I-O CONTINUITY-FILE.
+           IF WS-CONT-FS = '35'
+              OPEN OUTPUT CONTINUITY-FILE
+              CLOSE CONTINUITY-FILE
+              OPEN I-O CONTINUITY-FILE
+           END-IF.
+           READ CONTINUITY-FILE
+              INVALID KEY
+                 MOVE WS-RUN-DATE TO CONT-RUN-DATE
+                 MOVE WS-PREV1 TO CONT-LAST-READING
+                 MOVE WS-PREV2 TO CONT-LAST-WINDOW
+                 WRITE CONT-RECORD
+              NOT INVALID KEY
+                 MOVE WS-RUN-DATE TO CONT-RUN-DATE
+                 MOVE WS-PREV1 TO CONT-LAST-READING
+                 MOVE WS-PREV2 TO CONT-LAST-WINDOW
+                 REWRITE CONT-RECORD
+           END-READ.
+           CLOSE CONTINUITY-FILE.
+
+      * Reads and solves this vessel's log in a single pass, same
+      * algorithm as AOC-2021-D01 (cobol/MAIN3), rejecting malformed
+      * readings to the shared reject file tagged with the vessel ID.
+       STREAM-SOLVE-VESSEL.
+           OPEN INPUT INPUT-FILE.
+           IF WS-INPUT-FS NOT = '00'
+              DISPLAY 'AOC-2021-D01-BATCH: CANNOT OPEN LOG FOR '
+                 WS-VESSEL-ID
+              GO TO STREAM-SOLVE-VESSEL-EXIT
+           END-IF.
+           OPEN EXTEND REJECT-FILE.
+           IF WS-REJECT-FS = '05' OR WS-REJECT-FS = '35'
+              CLOSE REJECT-FILE
+              OPEN OUTPUT REJECT-FILE
+           END-IF.
+           MOVE 'C' TO WS-LOOP.
+           PERFORM UNTIL LOOP-BREAK
+              READ INPUT-FILE AT END SET LOOP-BREAK TO TRUE
+              NOT AT END
+                 SET WS-REC-NUM UP BY 1
+                 IF FUNCTION TEST-NUMVAL(NUM) NOT = 0
+                    MOVE WS-VESSEL-ID TO REJ-VESSEL-ID
+                    MOVE SPACE TO REJ-SEP0
+                    MOVE WS-REC-NUM TO REJ-NUMBER
+                    MOVE SPACE TO REJ-SEP
+                    MOVE NUM TO REJ-TEXT
+                    WRITE REJECT-RECORD
+                    SET WS-REJ-COUNT UP BY 1
+                 ELSE
+                    MOVE FUNCTION NUMVAL(NUM) TO WS-NUM-VAL
+                    PERFORM APPLY-SINGLE-STEP
+                    PERFORM APPLY-WINDOW
+                 END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE REJECT-FILE.
+       STREAM-SOLVE-VESSEL-EXIT.
+           CLOSE INPUT-FILE.
+
+       APPLY-SINGLE-STEP.
+           IF NOT HAVE-DEPTH
+              MOVE WS-NUM-VAL TO WS-DEPTH-MIN
+              MOVE WS-NUM-VAL TO WS-DEPTH-MAX
+              SET HAVE-DEPTH TO TRUE
+           ELSE
+              IF WS-NUM-VAL < WS-DEPTH-MIN
+                 MOVE WS-NUM-VAL TO WS-DEPTH-MIN
+              END-IF
+              IF WS-NUM-VAL > WS-DEPTH-MAX
+                 MOVE WS-NUM-VAL TO WS-DEPTH-MAX
+              END-IF
+           END-IF.
+           IF HAVE-PREV1
+              MOVE FUNCTION ABS(WS-NUM-VAL - WS-PREV1) TO WS-MAG
+              ADD WS-MAG TO WS-MAG-TOTAL
+              SET WS-MAG-COUNT UP BY 1
+              IF WS-MAG > WS-MAG-MAX
+                 MOVE WS-MAG TO WS-MAG-MAX
+              END-IF
+              IF WS-MAG < WS-MAG-MIN
+                 MOVE WS-MAG TO WS-MAG-MIN
+              END-IF
+              IF WS-NUM-VAL > WS-PREV1
+                 IF WS-MAG > WS-INCREASE-MAX
+                    MOVE WS-MAG TO WS-INCREASE-MAX
+                 END-IF
+              END-IF
+              IF WS-NUM-VAL < WS-PREV1
+                 IF WS-MAG > WS-DECREASE-MAX
+                    MOVE WS-MAG TO WS-DECREASE-MAX
+                 END-IF
+              END-IF
+              IF (WS-NUM-VAL - WS-PREV1) > WS-NOISE-THRESHOLD
+                 SET WS-COUNT1 UP BY 1
+                 COMPUTE WS-TOPJ-DELTA = WS-NUM-VAL - WS-PREV1
+                 PERFORM RECORD-TOP-JUMP
+              END-IF
+           END-IF.
+           MOVE WS-NUM-VAL TO WS-PREV1.
+           SET HAVE-PREV1 TO TRUE.
+
+      * Maintains the WS-TOPJ-N largest single-step increases seen so
+      * far for this vessel, in descending order, dropping the
+      * smallest one held once the table is full.
+       RECORD-TOP-JUMP.
+           MOVE 1 TO WS-TOPJ-POS.
+           PERFORM UNTIL WS-TOPJ-POS > WS-TOPJ-COUNT
+              OR WS-TOPJ-DELTA > WS-TOPJ-VAL(WS-TOPJ-POS)
+              SET WS-TOPJ-POS UP BY 1
+           END-PERFORM.
+           IF WS-TOPJ-POS <= WS-TOPJ-N
+              IF WS-TOPJ-COUNT < WS-TOPJ-N
+                 SET WS-TOPJ-COUNT UP BY 1
+              END-IF
+              MOVE WS-TOPJ-COUNT TO WS-TOPJ-IDX
+              PERFORM UNTIL WS-TOPJ-IDX <= WS-TOPJ-POS
+                 MOVE WS-TOPJ-VAL(WS-TOPJ-IDX - 1) TO
+                    WS-TOPJ-VAL(WS-TOPJ-IDX)
+                 MOVE WS-TOPJ-REC(WS-TOPJ-IDX - 1) TO
+                    WS-TOPJ-REC(WS-TOPJ-IDX)
+                 SET WS-TOPJ-IDX DOWN BY 1
+              END-PERFORM
+              MOVE WS-TOPJ-DELTA TO WS-TOPJ-VAL(WS-TOPJ-POS)
+              MOVE WS-REC-NUM TO WS-TOPJ-REC(WS-TOPJ-POS)
+           END-IF.
+
+       APPLY-WINDOW.
+           IF WS-WIN-FILLED = WS-WINDOW-SIZE
+              SUBTRACT WS-WIN-BUF(WS-WIN-IDX) FROM WS-WIN-SUM
+           ELSE
+              SET WS-WIN-FILLED UP BY 1
+           END-IF.
+           ADD WS-NUM-VAL TO WS-WIN-SUM.
+           MOVE WS-NUM-VAL TO WS-WIN-BUF(WS-WIN-IDX).
+           SET WS-WIN-IDX UP BY 1.
+           IF WS-WIN-IDX > WS-WINDOW-SIZE
+              MOVE 1 TO WS-WIN-IDX
+           END-IF.
+           IF WS-WIN-FILLED = WS-WINDOW-SIZE
+              IF HAVE-PREV2
+                 AND (WS-WIN-SUM - WS-PREV2) > WS-NOISE-THRESHOLD
+                 SET WS-COUNT2 UP BY 1
+              END-IF
+              MOVE WS-WIN-SUM TO WS-PREV2
+              SET HAVE-PREV2 TO TRUE
+           END-IF.
+
+      * Writes this vessel's labeled block to the shared daily report,
+      * stamped with the run date and vessel ID.
+       WRITE-VESSEL-REPORT.
+           OPEN EXTEND REPORT-FILE.
+           IF WS-REPORT-FS = '05' OR WS-REPORT-FS = '35'
+              CLOSE REPORT-FILE
+              OPEN OUTPUT REPORT-FILE
+           END-IF.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING 'VESSEL: ' WS-VESSEL-ID
+                  '   RUN DATE: ' WS-RUN-DATE
+                  '   INPUT RECORDS: ' WS-REC-NUM
+                  DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING '  SINGLE-STEP INCREASE COUNT: ' WS-COUNT1
+                  DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING '  WINDOW INCREASE COUNT: ' WS-COUNT2
+                  DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING '  MAGNITUDE STATS -- MAX: ' WS-MAG-MAX
+                  '  MIN: ' WS-MAG-MIN
+                  '  AVG: ' WS-MAG-AVG
+                  DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING '  LARGEST SINGLE-STEP INCREASE: +' WS-INCREASE-MAX
+                  '   LARGEST SINGLE-STEP DECREASE: -' WS-DECREASE-MAX
+                  DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING '  DEPTH RANGE -- MIN: ' WS-DEPTH-MIN
+                  '  MAX: ' WS-DEPTH-MAX
+                  DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           IF WS-TOPJ-COUNT > 0
+              MOVE SPACES TO REPORT-RECORD
+              STRING '  TOP ' WS-TOPJ-COUNT ' SINGLE-STEP INCREASES:'
+                     DELIMITED BY SIZE INTO REPORT-RECORD
+              END-STRING
+              WRITE REPORT-RECORD
+              MOVE 1 TO WS-TOPJ-IDX
+              PERFORM UNTIL WS-TOPJ-IDX > WS-TOPJ-COUNT
+                 MOVE SPACES TO REPORT-RECORD
+                 STRING '    #' WS-TOPJ-IDX ': +'
+                        WS-TOPJ-VAL(WS-TOPJ-IDX)
+                        ' AT RECORD ' WS-TOPJ-REC(WS-TOPJ-IDX)
+                        DELIMITED BY SIZE INTO REPORT-RECORD
+                 END-STRING
+                 WRITE REPORT-RECORD
+                 SET WS-TOPJ-IDX UP BY 1
+              END-PERFORM
+           END-IF.
+           CLOSE REPORT-FILE.
+
+      * Same figures as this vessel's REPORT.TXT block, one
+      * comma-delimited row per vessel, tagged with the vessel ID.
+      * Shares one column schema with cobol/MAIN1.cbl/MAIN2.cbl/
+      * MAIN3.cbl's CSV output.
+       WRITE-VESSEL-CSV.
+           OPEN EXTEND CSV-FILE.
+           IF WS-CSV-FS = '05' OR WS-CSV-FS = '35'
+              CLOSE CSV-FILE
+              OPEN OUTPUT CSV-FILE
+              MOVE SPACES TO CSV-RECORD
+              STRING 'RUN_DATE,VESSEL_ID,PROGRAM,INPUT_RECORDS,'
+                     'STEP_COUNT,WINDOW_COUNT,MAG_MAX,MAG_MIN,MAG_AVG'
+                     DELIMITED BY SIZE INTO CSV-RECORD
+              END-STRING
+              WRITE CSV-RECORD
+           END-IF.
+           MOVE SPACES TO CSV-RECORD.
+           STRING WS-RUN-DATE ',' WS-VESSEL-ID ',AOC-2021-D01-BATCH,'
+                  WS-REC-NUM ',' WS-COUNT1 ',' WS-COUNT2 ','
+                  WS-MAG-MAX ',' WS-MAG-MIN ',' WS-MAG-AVG
+                  DELIMITED BY SIZE INTO CSV-RECORD
+           END-STRING.
+           WRITE CSV-RECORD.
+           CLOSE CSV-FILE.
+
+      * Accumulates this vessel's single-step and window counts into
+      * the historical master, keyed by run date and vessel, so trend
+      * reporting can pull week-to-date/month-to-date figures without
+      * re-running old manifests.
+       UPDATE-MASTER.
+           MOVE WS-RUN-DATE TO MAS-RUN-DATE.
+           MOVE WS-VESSEL-ID TO MAS-VESSEL-ID.
+           OPEN I-O MASTER-FILE.
+           IF WS-MASTER-FS = '35'
+              OPEN OUTPUT MASTER-FILE
+              CLOSE MASTER-FILE
+              OPEN I-O MASTER-FILE
+           END-IF.
+           READ MASTER-FILE
+              INVALID KEY
+                 MOVE WS-COUNT1 TO MAS-SINGLE-COUNT
+                 MOVE WS-COUNT2 TO MAS-WINDOW-COUNT
+                 WRITE MASTER-RECORD
+              NOT INVALID KEY
+                 MOVE WS-COUNT1 TO MAS-SINGLE-COUNT
+                 MOVE WS-COUNT2 TO MAS-WINDOW-COUNT
+                 REWRITE MASTER-RECORD
+           END-READ.
+           CLOSE MASTER-FILE.
+
+      * Writes a final batch-level summary block once every vessel in
+      * the manifest has been processed.
+       WRITE-BATCH-SUMMARY.
+           OPEN EXTEND REPORT-FILE.
+           IF WS-REPORT-FS = '05' OR WS-REPORT-FS = '35'
+              CLOSE REPORT-FILE
+              OPEN OUTPUT REPORT-FILE
+           END-IF.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING 'BATCH SUMMARY RUN: ' WS-RUN-DATE
+                  '  VESSELS: ' WS-VESSEL-COUNT
+                  '  RECORDS: ' WS-BATCH-RECORDS
+                  DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           CLOSE REPORT-FILE.
+
+      * Same figures as the BATCH SUMMARY block, one comma-delimited
+      * row for the whole batch run. Shares one column schema with
+      * cobol/MAIN1.cbl/MAIN2.cbl/MAIN3.cbl's CSV output.
+       WRITE-BATCH-CSV.
+           OPEN EXTEND CSV-FILE.
+           IF WS-CSV-FS = '05' OR WS-CSV-FS = '35'
+              CLOSE CSV-FILE
+              OPEN OUTPUT CSV-FILE
+              MOVE SPACES TO CSV-RECORD
+              STRING 'RUN_DATE,VESSEL_ID,PROGRAM,INPUT_RECORDS,'
+                     'STEP_COUNT,WINDOW_COUNT,MAG_MAX,MAG_MIN,MAG_AVG'
+                     DELIMITED BY SIZE INTO CSV-RECORD
+              END-STRING
+              WRITE CSV-RECORD
+           END-IF.
+           MOVE SPACES TO CSV-RECORD.
+           STRING WS-RUN-DATE ',BATCH-SUMMARY,AOC-2021-D01-BATCH,'
+                  WS-BATCH-RECORDS ',,,,,'
+                  DELIMITED BY SIZE INTO CSV-RECORD
+           END-STRING.
+           WRITE CSV-RECORD.
+           CLOSE CSV-FILE.
