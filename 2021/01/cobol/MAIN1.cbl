@@ -12,56 +12,717 @@
        ENVIRONMENT DIVISION.
          INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO '/dev/stdin'
+      * Driven by WS-INPUT-PATH so the same compiled program can be
+      * pointed at an archived file (e.g. inputs/example.in.txt) for
+      * re-runs and testing, without anyone recompiling it with a
+      * different SELECT clause.
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-PATH
            ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Shared with AOC-2021-D01-2 (cobol/MAIN2) and the combined/batch
+      * engines -- keyed by vessel ID (one current-state record per
+      * vessel, not a full history) so one program updating its own
+      * field can never clobber a field another program owns.
+           SELECT CONTINUITY-FILE ASSIGN TO 'CONTINUITY.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CONT-VESSEL-ID
+           FILE STATUS IS WS-CONT-FS.
+
+           SELECT REJECT-FILE ASSIGN TO 'REJECTS.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REJ-FS.
+
+           SELECT REPORT-FILE ASSIGN TO 'REPORT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-FS.
+
+           SELECT AUDIT-FILE ASSIGN TO 'AUDIT.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-FS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPT1.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-FS.
+
+      * Same figures as REPORT.TXT, one row per run, for the ops
+      * spreadsheet to import directly instead of parsing prose.
+           SELECT CSV-FILE ASSIGN TO 'REPORT.CSV'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CSV-FS.
+
+      * Historical master of daily totals, keyed by run date and
+      * vessel ID, so week-to-date/month-to-date trends can be pulled
+      * without re-running old input files by hand.
+           SELECT MASTER-FILE ASSIGN TO 'MASTER.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MAS-KEY
+           FILE STATUS IS WS-MASTER-FS.
       *-----------------------------------------------------------------
        DATA DIVISION.
 
        FILE SECTION.
+      * Widened to X(5) so a leading sign can be carried alongside the
+      * 4 digits of magnitude, for above-surface offset readings.
        FD  INPUT-FILE.
        01  INPUT-FILE-RECORD.
-           05 NUM PIC X(4).
-       
+           05 NUM PIC X(5).
+
+      * Ledger of the last reading carried forward from one day's run
+      * to the next, so the first comparison of a new run isn't made
+      * against a meaningless sentinel.
+       FD  CONTINUITY-FILE.
+       01  CONT-RECORD.
+           05 CONT-VESSEL-ID     PIC X(10).
+           05 CONT-RUN-DATE      PIC 9(8).
+           05 CONT-LAST-READING  PIC S9(4).
+           05 CONT-LAST-WINDOW   PIC S9(5).
+
+      * Raw text of any record that failed validation.
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05 REJ-VESSEL-ID PIC X(10).
+           05 REJ-SEP0      PIC X(1).
+           05 REJ-NUMBER    PIC 9(6).
+           05 REJ-SEP       PIC X(1).
+           05 REJ-TEXT      PIC X(5).
+
+      * Archivable, labeled run report -- replaces the bare
+      * DISPLAY WS-SOLUTION as the system of record for a day's run.
+       FD  REPORT-FILE.
+       01  REPORT-RECORD   PIC X(80).
+
+      * Per-record trail of how each reading compared to the one
+      * before it, so an analyst can see exactly where an increase or
+      * decrease was counted rather than just the final tally.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-REC-NUM    PIC 9(6).
+           05 AUD-SEP1       PIC X(1).
+           05 AUD-READING    PIC S9(4).
+           05 AUD-SEP2       PIC X(1).
+           05 AUD-DIRECTION  PIC X(8).
+
+      * Progress marker for a long sonar log -- lets an interrupted
+      * run resume its SOLVE pass instead of starting the count over.
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05 CKPT-VESSEL-ID PIC X(10).
+           05 CKPT-REC-NUM   PIC 9(5).
+           05 CKPT-COUNT     PIC 9(5).
+           05 CKPT-PREV      PIC S9(4).
+           05 CKPT-STATUS    PIC X(1).
+               88 CKPT-COMPLETE    VALUE 'C'.
+               88 CKPT-INPROGRESS  VALUE 'I'.
+           05 CKPT-MAG-TOTAL PIC 9(7).
+           05 CKPT-MAG-MAX   PIC 9(5).
+           05 CKPT-MAG-MIN   PIC 9(5).
+           05 CKPT-MAG-COUNT PIC 9(5).
+           05 CKPT-INCREASE-MAX PIC 9(5).
+           05 CKPT-DECREASE-MAX PIC 9(5).
+           05 CKPT-DEPTH-MIN PIC S9(4).
+           05 CKPT-DEPTH-MAX PIC S9(4).
+
+       FD  CSV-FILE.
+       01  CSV-RECORD   PIC X(100).
+
+      * One row per run date/vessel, accumulating the increase count
+      * so trend reporting doesn't need last week's input files back.
+       FD  MASTER-FILE.
+       01  MASTER-RECORD.
+           05 MAS-KEY.
+              10 MAS-RUN-DATE      PIC 9(8).
+              10 MAS-VESSEL-ID     PIC X(10).
+           05 MAS-SINGLE-COUNT     PIC 9(5).
+           05 MAS-WINDOW-COUNT     PIC 9(5).
+
        WORKING-STORAGE SECTION.
+       01  WS-XS-MAX        PIC 9(5) VALUE 50000.
        01  WS-XS.
-         05  XS-ARR         PIC 9(4) OCCURS 2048 TIMES.
-         05  XS-LEN         PIC 9(4) VALUE 0.
+         05  XS-ARR         PIC S9(4) OCCURS 50000 TIMES.
+         05  XS-LEN         PIC 9(5) VALUE 0.
+       01  WS-XS-OVERFLOW   PIC X(1) VALUE 'N'.
+         88  XS-OVERFLOW            VALUE 'Y'.
        01  WS-LOOP          PIC A(1).
          88  LOOP-BREAK              VALUE 'B'.
          88  LOOP-CONTINUE           VALUE 'C'.
        01  WS-AUX.
-         05  WS-I           PIC 9(4) VALUE 1.
-         05  WS-COUNT       PIC 9(4) VALUE 0.
-         05  WS-PREV        PIC 9(4) VALUE 9999.
-         05  WS-SOLUTION    PIC 9(4) VALUE 0.
+         05  WS-I           PIC 9(5) VALUE 1.
+         05  WS-COUNT       PIC 9(5) VALUE 0.
+         05  WS-PREV        PIC S9(4) VALUE 9999.
+         05  WS-SOLUTION    PIC 9(5) VALUE 0.
+       01  WS-HAVE-PREV     PIC X(1) VALUE 'N'.
+         88  HAVE-PREV               VALUE 'Y'.
+       01  WS-CONT-FS       PIC X(2) VALUE '00'.
+       01  WS-REJ-FS        PIC X(2) VALUE '00'.
+       01  WS-RUN-DATE      PIC 9(8) VALUE 0.
+       01  WS-VESSEL-ID     PIC X(10) VALUE SPACES.
+       01  WS-REC-NUM       PIC 9(6) VALUE 0.
+       01  WS-REPORT-FS     PIC X(2) VALUE '00'.
+       01  WS-AUDIT-FS      PIC X(2) VALUE '00'.
+       01  WS-CKPT-FS       PIC X(2) VALUE '00'.
+       01  WS-CKPT-INTERVAL PIC 9(5) VALUE 1000.
+       01  WS-RESUMED       PIC X(1) VALUE 'N'.
+         88  RESUMED                 VALUE 'Y'.
+
+      * Depth-change magnitude statistics alongside the increase
+      * count, so an analyst can see how big the swings were, not
+      * just how many of them went up.
+       01  WS-MAG           PIC  9(5) VALUE 0.
+       01  WS-MAG-TOTAL     PIC  9(7) VALUE 0.
+       01  WS-MAG-MAX       PIC  9(5) VALUE 0.
+       01  WS-MAG-MIN       PIC  9(5) VALUE 99999.
+       01  WS-MAG-AVG       PIC  9(5) VALUE 0.
+       01  WS-MAG-COUNT     PIC  9(5) VALUE 0.
+
+      * Separates the undirected magnitude stats above into a true
+      * largest single-step increase and largest single-step decrease,
+      * plus the min/max depth reading seen across the whole log, so
+      * the survey team can tell severity and direction apart instead
+      * of reading one combined swing figure.
+       01  WS-DELTA         PIC  9(5) VALUE 0.
+       01  WS-INCREASE-MAX  PIC  9(5) VALUE 0.
+       01  WS-DECREASE-MAX  PIC  9(5) VALUE 0.
+       01  WS-DEPTH-MIN     PIC S9(4) SIGN IS LEADING SEPARATE VALUE 0.
+       01  WS-DEPTH-MAX     PIC S9(4) SIGN IS LEADING SEPARATE VALUE 0.
+       01  WS-HAVE-DEPTH    PIC X(1) VALUE 'N'.
+         88  HAVE-DEPTH              VALUE 'Y'.
+       01  WS-CSV-FS        PIC X(2) VALUE '00'.
+       01  WS-MASTER-FS     PIC X(2) VALUE '00'.
+
+      * Tracks the WS-TOPJ-N largest single-step increases seen so
+      * far, each with its magnitude and record position, so an
+      * anomaly can be located in the log immediately instead of
+      * re-scanning the DISPLAY/AUDIT-FILE output by hand.
+       01  WS-TOPJ-N        PIC 9(2) VALUE 5.
+       01  WS-TOPJ-COUNT    PIC 9(2) VALUE 0.
+       01  WS-TOPJ-VAL      PIC 9(5) OCCURS 5 TIMES.
+       01  WS-TOPJ-REC      PIC 9(6) OCCURS 5 TIMES.
+       01  WS-TOPJ-POS      PIC 9(2) VALUE 0.
+       01  WS-TOPJ-IDX      PIC 9(2) VALUE 0.
+       01  WS-TOPJ-DELTA    PIC 9(5) VALUE 0.
+
+      * Expected-record-count control total, supplied the same way as
+      * WINDOW_SIZE/VESSEL_ID, so a short or duplicated transmission
+      * from the sonar unit gets flagged instead of silently solved.
+       01  WS-EXPECTED-COUNT PIC 9(6) VALUE 0.
+       01  WS-EXPECTED-PARM  PIC X(6) VALUE SPACES.
+       01  WS-CONTROL-OK     PIC X(1) VALUE 'Y'.
+           88 CONTROL-TOTAL-OK        VALUE 'Y'.
+           88 CONTROL-TOTAL-BAD       VALUE 'N'.
+
+      * Count of malformed readings diverted to REJECTS.DAT, so the
+      * scheduler can tell a day with rejects from a clean run.
+       01  WS-REJ-COUNT      PIC 9(5) VALUE 0.
+
+      * Input dataset name for this run, picked up from INPUT_FILE so
+      * the program isn't hardwired to '/dev/stdin'. Defaults to
+      * stdin when the variable isn't supplied.
+       01  WS-INPUT-PATH     PIC X(60) VALUE SPACES.
+
+      * Minimum delta a reading must rise by to count as an increase,
+      * so a one-unit blip from sensor jitter on a flat seabed doesn't
+      * inflate the count. Zero (the default) preserves the original
+      * "any increase at all" behavior.
+       01  WS-NOISE-THRESHOLD PIC 9(4) VALUE 0.
+       01  WS-NOISE-PARM      PIC X(4) VALUE SPACES.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        MAIN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM LOAD-VESSEL-ID.
+           PERFORM LOAD-INPUT-PATH.
+           PERFORM LOAD-NOISE-THRESHOLD.
+           PERFORM LOAD-CONTINUITY.
+           PERFORM LOAD-EXPECTED-COUNT.
            PERFORM READ-AND-PARSE-INPUT.
+           PERFORM CHECK-CONTROL-TOTAL.
            PERFORM SOLVE.
-           DISPLAY WS-SOLUTION.
-           MOVE 0 TO RETURN-CODE.
+           DISPLAY 'RUN DATE: ' WS-RUN-DATE '  VESSEL: ' WS-VESSEL-ID
+                   '  SOLUTION: ' WS-SOLUTION.
+           PERFORM WRITE-REPORT.
+           PERFORM WRITE-CSV.
+           PERFORM UPDATE-MASTER.
+           PERFORM SAVE-CONTINUITY.
+           PERFORM SET-RETURN-CODE.
            GOBACK.
 
+      * Sets a distinct RETURN-CODE per outcome so the job scheduler
+      * can branch on a bad run instead of assuming every run was
+      * clean: 12 for a truncated log (capacity overflow, most
+      * severe -- readings were lost), 8 for a control-total mismatch,
+      * 4 for rejected records on an otherwise-complete run, 0 clean.
+       SET-RETURN-CODE.
+           EVALUATE TRUE
+              WHEN XS-OVERFLOW
+                 MOVE 12 TO RETURN-CODE
+              WHEN CONTROL-TOTAL-BAD
+                 MOVE 8 TO RETURN-CODE
+              WHEN WS-REJ-COUNT > 0
+                 MOVE 4 TO RETURN-CODE
+              WHEN OTHER
+                 MOVE 0 TO RETURN-CODE
+           END-EVALUATE.
+
+      * Picks up the vessel ID supplied for this run so report and CSV
+      * output can be traced back to the log that produced it, instead
+      * of a bare unstamped number.
+       LOAD-VESSEL-ID.
+           ACCEPT WS-VESSEL-ID FROM ENVIRONMENT 'VESSEL_ID'
+              ON EXCEPTION
+                 MOVE SPACES TO WS-VESSEL-ID
+           END-ACCEPT.
+
+      * Picks up the input dataset name for this run, if supplied, so
+      * the compiled program can be pointed at an archived file
+      * instead of always reading '/dev/stdin'.
+       LOAD-INPUT-PATH.
+           ACCEPT WS-INPUT-PATH FROM ENVIRONMENT 'INPUT_FILE'
+              ON EXCEPTION
+                 MOVE SPACES TO WS-INPUT-PATH
+           END-ACCEPT.
+           IF WS-INPUT-PATH = SPACES
+              MOVE '/dev/stdin' TO WS-INPUT-PATH
+           END-IF.
+
+      * Picks up the minimum-delta noise threshold for this run, if
+      * supplied, so only increases larger than it get counted. Left
+      * at zero (any increase counts) when the variable is absent.
+       LOAD-NOISE-THRESHOLD.
+           ACCEPT WS-NOISE-PARM FROM ENVIRONMENT 'NOISE_THRESHOLD'
+              ON EXCEPTION
+                 MOVE SPACES TO WS-NOISE-PARM
+           END-ACCEPT.
+           IF FUNCTION TEST-NUMVAL(WS-NOISE-PARM) = 0
+              MOVE WS-NOISE-PARM TO WS-NOISE-THRESHOLD
+           END-IF.
+
+      * Picks up the expected-record-count control total for this
+      * run, if the sonar unit's job control supplied one. Left at
+      * zero (no check performed) when the variable is absent.
+       LOAD-EXPECTED-COUNT.
+           ACCEPT WS-EXPECTED-PARM
+              FROM ENVIRONMENT 'EXPECTED_RECORD_COUNT'
+              ON EXCEPTION
+                 MOVE SPACES TO WS-EXPECTED-PARM
+           END-ACCEPT.
+           IF FUNCTION TEST-NUMVAL(WS-EXPECTED-PARM) = 0
+              MOVE WS-EXPECTED-PARM TO WS-EXPECTED-COUNT
+           END-IF.
+
+      * Writes an archivable, labeled block to the shared daily
+      * report instead of leaving WS-SOLUTION as a bare screen number.
+       WRITE-REPORT.
+           OPEN EXTEND REPORT-FILE.
+           IF WS-REPORT-FS = '05' OR WS-REPORT-FS = '35'
+              CLOSE REPORT-FILE
+              OPEN OUTPUT REPORT-FILE
+           END-IF.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING 'RUN DATE: ' WS-RUN-DATE
+                  '   VESSEL: ' WS-VESSEL-ID
+                  '   INPUT RECORDS: ' XS-LEN
+                  DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING 'AOC-2021-D01-1 SINGLE-STEP INCREASE COUNT: '
+                  WS-SOLUTION
+                  DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING 'MAGNITUDE STATS -- MAX: ' WS-MAG-MAX
+                  '  MIN: ' WS-MAG-MIN
+                  '  AVG: ' WS-MAG-AVG
+                  DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING 'LARGEST SINGLE-STEP INCREASE: +' WS-INCREASE-MAX
+                  '   LARGEST SINGLE-STEP DECREASE: -' WS-DECREASE-MAX
+                  DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING 'DEPTH RANGE -- MIN: ' WS-DEPTH-MIN
+                  '  MAX: ' WS-DEPTH-MAX
+                  DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           IF WS-TOPJ-COUNT > 0
+              MOVE SPACES TO REPORT-RECORD
+              STRING 'TOP ' WS-TOPJ-COUNT ' SINGLE-STEP INCREASES:'
+                     DELIMITED BY SIZE INTO REPORT-RECORD
+              END-STRING
+              WRITE REPORT-RECORD
+              MOVE 1 TO WS-TOPJ-IDX
+              PERFORM UNTIL WS-TOPJ-IDX > WS-TOPJ-COUNT
+                 MOVE SPACES TO REPORT-RECORD
+                 STRING '  #' WS-TOPJ-IDX ': +' WS-TOPJ-VAL(WS-TOPJ-IDX)
+                        ' AT RECORD ' WS-TOPJ-REC(WS-TOPJ-IDX)
+                        DELIMITED BY SIZE INTO REPORT-RECORD
+                 END-STRING
+                 WRITE REPORT-RECORD
+                 SET WS-TOPJ-IDX UP BY 1
+              END-PERFORM
+           END-IF.
+           IF CONTROL-TOTAL-BAD
+              MOVE SPACES TO REPORT-RECORD
+              STRING 'CONTROL TOTAL MISMATCH -- EXPECTED '
+                     WS-EXPECTED-COUNT ' GOT ' XS-LEN
+                     DELIMITED BY SIZE INTO REPORT-RECORD
+              END-STRING
+              WRITE REPORT-RECORD
+           END-IF.
+           CLOSE REPORT-FILE.
+
+      * Same figures as REPORT.TXT, one comma-delimited row per run,
+      * for the ops spreadsheet to import directly. Shares one column
+      * schema with cobol/MAIN2.cbl/MAIN3.cbl/MAIN4.cbl's CSV output --
+      * this program only knows the single-step count, so WINDOW_COUNT
+      * is left at 0 rather than guessed at.
+       WRITE-CSV.
+           OPEN EXTEND CSV-FILE.
+           IF WS-CSV-FS = '05' OR WS-CSV-FS = '35'
+              CLOSE CSV-FILE
+              OPEN OUTPUT CSV-FILE
+              MOVE SPACES TO CSV-RECORD
+              STRING 'RUN_DATE,VESSEL_ID,PROGRAM,INPUT_RECORDS,'
+                     'STEP_COUNT,WINDOW_COUNT,MAG_MAX,MAG_MIN,MAG_AVG'
+                     DELIMITED BY SIZE INTO CSV-RECORD
+              END-STRING
+              WRITE CSV-RECORD
+           END-IF.
+           MOVE SPACES TO CSV-RECORD.
+           STRING WS-RUN-DATE ',' WS-VESSEL-ID ',AOC-2021-D01-1,'
+                  XS-LEN ',' WS-SOLUTION ',0,' WS-MAG-MAX ','
+                  WS-MAG-MIN ',' WS-MAG-AVG
+                  DELIMITED BY SIZE INTO CSV-RECORD
+           END-STRING.
+           WRITE CSV-RECORD.
+           CLOSE CSV-FILE.
+
+      * Accumulates today's single-step count into the historical
+      * master, keyed by run date and vessel, so trend reporting can
+      * pull week-to-date/month-to-date figures without re-running old
+      * logs. The window count for this same key is left alone if a
+      * record already exists -- AOC-2021-D01-2 owns that half of it.
+       UPDATE-MASTER.
+           MOVE WS-RUN-DATE TO MAS-RUN-DATE.
+           MOVE WS-VESSEL-ID TO MAS-VESSEL-ID.
+           OPEN I-O MASTER-FILE.
+           IF WS-MASTER-FS = '35'
+              OPEN OUTPUT MASTER-FILE
+              CLOSE MASTER-FILE
+              OPEN I-O MASTER-FILE
+           END-IF.
+           READ MASTER-FILE
+              INVALID KEY
+                 MOVE WS-SOLUTION TO MAS-SINGLE-COUNT
+                 MOVE 0 TO MAS-WINDOW-COUNT
+                 WRITE MASTER-RECORD
+              NOT INVALID KEY
+                 MOVE WS-SOLUTION TO MAS-SINGLE-COUNT
+                 REWRITE MASTER-RECORD
+           END-READ.
+           CLOSE MASTER-FILE.
+
+      * Reads this vessel's continuity record and seeds WS-PREV from
+      * it, unless it's today's own record already (a same-day rerun),
+      * instead of leaving WS-PREV at the 9999 sentinel.
+       LOAD-CONTINUITY.
+           MOVE WS-VESSEL-ID TO CONT-VESSEL-ID.
+           OPEN INPUT CONTINUITY-FILE.
+           IF WS-CONT-FS = '00'
+              READ CONTINUITY-FILE
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    IF CONT-RUN-DATE < WS-RUN-DATE
+                       MOVE CONT-LAST-READING TO WS-PREV
+                       SET HAVE-PREV TO TRUE
+                    END-IF
+              END-READ
+              CLOSE CONTINUITY-FILE
+           END-IF.
+
+      * Updates this vessel's continuity record with today's last
+      * reading so tomorrow's run can pick up where this one left off
+      * -- only CONT-LAST-READING is touched, so AOC-2021-D01-2's
+      * CONT-LAST-WINDOW half of an existing record is left exactly as
+      * that program last wrote it, the same owned-field merge
+      * UPDATE-MASTER already uses for MASTER.DAT.
+       SAVE-CONTINUITY.
+           MOVE WS-VESSEL-ID TO CONT-VESSEL-ID.
+           OPEN I-O CONTINUITY-FILE.
+           IF WS-CONT-FS = '35'
+              OPEN OUTPUT CONTINUITY-FILE
+              CLOSE CONTINUITY-FILE
+              OPEN I-O CONTINUITY-FILE
+           END-IF.
+           READ CONTINUITY-FILE
+              INVALID KEY
+                 MOVE WS-RUN-DATE TO CONT-RUN-DATE
+                 MOVE WS-PREV TO CONT-LAST-READING
+                 MOVE 0 TO CONT-LAST-WINDOW
+                 WRITE CONT-RECORD
+              NOT INVALID KEY
+                 MOVE WS-RUN-DATE TO CONT-RUN-DATE
+                 MOVE WS-PREV TO CONT-LAST-READING
+                 REWRITE CONT-RECORD
+           END-READ.
+           CLOSE CONTINUITY-FILE.
+
        READ-AND-PARSE-INPUT.
+           MOVE 'C' TO WS-LOOP.
            OPEN INPUT INPUT-FILE.
+           OPEN EXTEND REJECT-FILE.
+           IF WS-REJ-FS = '05' OR WS-REJ-FS = '35'
+              CLOSE REJECT-FILE
+              OPEN OUTPUT REJECT-FILE
+           END-IF.
            PERFORM UNTIL LOOP-BREAK
               READ INPUT-FILE AT END SET LOOP-BREAK TO TRUE
               NOT AT END
-                 MOVE NUM TO XS-ARR(XS-LEN + 1)
-                 SET XS-LEN UP BY 1
+                 SET WS-REC-NUM UP BY 1
+                 IF FUNCTION TEST-NUMVAL(NUM) NOT = 0
+                    MOVE WS-VESSEL-ID TO REJ-VESSEL-ID
+                    MOVE SPACE TO REJ-SEP0
+                    MOVE WS-REC-NUM TO REJ-NUMBER
+                    MOVE SPACE TO REJ-SEP
+                    MOVE NUM TO REJ-TEXT
+                    WRITE REJECT-RECORD
+                    SET WS-REJ-COUNT UP BY 1
+                 ELSE
+                    IF XS-LEN >= WS-XS-MAX
+                       MOVE 'Y' TO WS-XS-OVERFLOW
+                       SET LOOP-BREAK TO TRUE
+                    ELSE
+                       MOVE FUNCTION NUMVAL(NUM)
+                          TO XS-ARR(XS-LEN + 1)
+                       SET XS-LEN UP BY 1
+                    END-IF
+                 END-IF
               END-READ
            END-PERFORM.
            CLOSE INPUT-FILE.
+           CLOSE REJECT-FILE.
+           IF XS-OVERFLOW
+              DISPLAY 'AOC-2021-D01-1: INPUT EXCEEDS ' WS-XS-MAX
+                 ' READINGS - TRUNCATED AT CAPACITY'
+           END-IF.
+
+      * Confirms the number of readings actually parsed matches the
+      * control total supplied for this run, before SOLVE runs, the
+      * way a short or duplicated transmission would be caught on any
+      * other batch feed. Skipped when no control total was supplied.
+       CHECK-CONTROL-TOTAL.
+           IF WS-EXPECTED-COUNT > 0
+              AND WS-EXPECTED-COUNT NOT = XS-LEN
+              SET CONTROL-TOTAL-BAD TO TRUE
+              DISPLAY 'AOC-2021-D01-1: CONTROL TOTAL MISMATCH - EXP '
+                 WS-EXPECTED-COUNT ' GOT ' XS-LEN
+           END-IF.
 
        SOLVE.
            MOVE 0 TO WS-COUNT.
            MOVE 1 TO WS-I.
+           PERFORM LOAD-CHECKPOINT.
+      * AUDIT.DAT is shared with AOC-2021-D01-2 (cobol/MAIN2) -- append
+      * unless the file is genuinely new, regardless of whether THIS
+      * program's own checkpoint was resumed, so a normal run of either
+      * program never truncates the other's trail.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FS = '05' OR WS-AUDIT-FS = '35'
+              CLOSE AUDIT-FILE
+              OPEN OUTPUT AUDIT-FILE
+           END-IF.
            PERFORM UNTIL WS-I > XS-LEN
-              IF XS-ARR(WS-I) > WS-PREV
-                 SET WS-COUNT UP BY 1
+              MOVE WS-I TO AUD-REC-NUM
+              MOVE SPACE TO AUD-SEP1
+              MOVE XS-ARR(WS-I) TO AUD-READING
+              MOVE SPACE TO AUD-SEP2
+              IF NOT HAVE-DEPTH
+                 MOVE XS-ARR(WS-I) TO WS-DEPTH-MIN
+                 MOVE XS-ARR(WS-I) TO WS-DEPTH-MAX
+                 SET HAVE-DEPTH TO TRUE
+              ELSE
+                 IF XS-ARR(WS-I) > WS-DEPTH-MAX
+                    MOVE XS-ARR(WS-I) TO WS-DEPTH-MAX
+                 END-IF
+                 IF XS-ARR(WS-I) < WS-DEPTH-MIN
+                    MOVE XS-ARR(WS-I) TO WS-DEPTH-MIN
+                 END-IF
+              END-IF
+      * A vessel's very first reading of the run has no real previous
+      * value to compare against -- without HAVE-PREV this would fall
+      * through to comparing against the 9999 sentinel, reporting a
+      * bogus DECREASE and polluting the magnitude stats below with a
+      * fictitious delta.
+              IF NOT HAVE-PREV
+                 MOVE 'FIRST' TO AUD-DIRECTION
+              ELSE
+                 IF XS-ARR(WS-I) > WS-PREV
+                    MOVE 'INCREASE' TO AUD-DIRECTION
+                 ELSE
+                    IF XS-ARR(WS-I) < WS-PREV
+                       MOVE 'DECREASE' TO AUD-DIRECTION
+                    ELSE
+                       MOVE 'NOCHANGE' TO AUD-DIRECTION
+                    END-IF
+                 END-IF
+      * Only increases larger than the configured noise threshold are
+      * actually counted/tracked as a jump -- the audit trail above
+      * still records the raw direction of every reading regardless.
+                 IF (XS-ARR(WS-I) - WS-PREV) > WS-NOISE-THRESHOLD
+                    SET WS-COUNT UP BY 1
+                    COMPUTE WS-TOPJ-DELTA = XS-ARR(WS-I) - WS-PREV
+                    PERFORM RECORD-TOP-JUMP
+                 END-IF
+                 MOVE FUNCTION ABS(XS-ARR(WS-I) - WS-PREV) TO WS-MAG
+                 ADD WS-MAG TO WS-MAG-TOTAL
+                 SET WS-MAG-COUNT UP BY 1
+                 IF WS-MAG > WS-MAG-MAX
+                    MOVE WS-MAG TO WS-MAG-MAX
+                 END-IF
+                 IF WS-MAG < WS-MAG-MIN
+                    MOVE WS-MAG TO WS-MAG-MIN
+                 END-IF
+                 IF XS-ARR(WS-I) > WS-PREV
+                    COMPUTE WS-DELTA = XS-ARR(WS-I) - WS-PREV
+                    IF WS-DELTA > WS-INCREASE-MAX
+                       MOVE WS-DELTA TO WS-INCREASE-MAX
+                    END-IF
+                 ELSE
+                    IF XS-ARR(WS-I) < WS-PREV
+                       COMPUTE WS-DELTA = WS-PREV - XS-ARR(WS-I)
+                       IF WS-DELTA > WS-DECREASE-MAX
+                          MOVE WS-DELTA TO WS-DECREASE-MAX
+                       END-IF
+                    END-IF
+                 END-IF
               END-IF
+              WRITE AUDIT-RECORD
               MOVE XS-ARR(WS-I) TO WS-PREV
+              SET HAVE-PREV TO TRUE
+              IF FUNCTION MOD(WS-I, WS-CKPT-INTERVAL) = 0
+                 PERFORM WRITE-CHECKPOINT
+              END-IF
               SET WS-I UP BY 1
            END-PERFORM.
+           CLOSE AUDIT-FILE.
+           PERFORM WRITE-CHECKPOINT-COMPLETE.
            MOVE WS-COUNT TO WS-SOLUTION.
+           IF WS-MAG-COUNT = 0
+              MOVE 0 TO WS-MAG-MIN
+           END-IF.
+           IF WS-MAG-COUNT > 0
+              COMPUTE WS-MAG-AVG = WS-MAG-TOTAL / WS-MAG-COUNT
+           END-IF.
+
+      * Maintains the WS-TOPJ-N largest single-step increases seen so
+      * far, in descending order, dropping the smallest one held once
+      * the table is full. A resumed checkpoint run starts this table
+      * over rather than carrying it across the restart, since the
+      * checkpoint record has no room for the whole table -- the
+      * resumed run's own jumps are still captured correctly.
+       RECORD-TOP-JUMP.
+           MOVE 1 TO WS-TOPJ-POS.
+           PERFORM UNTIL WS-TOPJ-POS > WS-TOPJ-COUNT
+              OR WS-TOPJ-DELTA > WS-TOPJ-VAL(WS-TOPJ-POS)
+              SET WS-TOPJ-POS UP BY 1
+           END-PERFORM.
+           IF WS-TOPJ-POS <= WS-TOPJ-N
+              IF WS-TOPJ-COUNT < WS-TOPJ-N
+                 SET WS-TOPJ-COUNT UP BY 1
+              END-IF
+              MOVE WS-TOPJ-COUNT TO WS-TOPJ-IDX
+              PERFORM UNTIL WS-TOPJ-IDX <= WS-TOPJ-POS
+                 MOVE WS-TOPJ-VAL(WS-TOPJ-IDX - 1) TO
+                    WS-TOPJ-VAL(WS-TOPJ-IDX)
+                 MOVE WS-TOPJ-REC(WS-TOPJ-IDX - 1) TO
+                    WS-TOPJ-REC(WS-TOPJ-IDX)
+                 SET WS-TOPJ-IDX DOWN BY 1
+              END-PERFORM
+              MOVE WS-TOPJ-DELTA TO WS-TOPJ-VAL(WS-TOPJ-POS)
+              MOVE WS-I TO WS-TOPJ-REC(WS-TOPJ-POS)
+           END-IF.
+
+      * Resumes a prior, interrupted run: if the checkpoint is still
+      * marked in-progress, picks WS-I/WS-COUNT/WS-PREV back up where
+      * that run left off instead of re-counting from record one.
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FS = '00'
+              READ CHECKPOINT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF CKPT-INPROGRESS
+                       AND CKPT-VESSEL-ID = WS-VESSEL-ID
+                       MOVE CKPT-COUNT TO WS-COUNT
+                       MOVE CKPT-PREV TO WS-PREV
+                       MOVE CKPT-REC-NUM TO WS-I
+                       ADD 1 TO WS-I
+                       MOVE CKPT-MAG-TOTAL TO WS-MAG-TOTAL
+                       MOVE CKPT-MAG-MAX TO WS-MAG-MAX
+                       MOVE CKPT-MAG-MIN TO WS-MAG-MIN
+                       MOVE CKPT-MAG-COUNT TO WS-MAG-COUNT
+                       MOVE CKPT-INCREASE-MAX TO WS-INCREASE-MAX
+                       MOVE CKPT-DECREASE-MAX TO WS-DECREASE-MAX
+                       MOVE CKPT-DEPTH-MIN TO WS-DEPTH-MIN
+                       MOVE CKPT-DEPTH-MAX TO WS-DEPTH-MAX
+      * A checkpoint is only ever written after at least one record
+      * has been fully processed, so resuming always means a real
+      * previous reading and depth range already exist.
+                       SET HAVE-PREV TO TRUE
+                       SET HAVE-DEPTH TO TRUE
+                       MOVE 'Y' TO WS-RESUMED
+                       DISPLAY 'AOC-2021-D01-1: RESUMING AT RECORD '
+                          WS-I
+                    END-IF
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * Records progress so far, in case this run is interrupted
+      * before reaching the end of a long sonar log.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-VESSEL-ID TO CKPT-VESSEL-ID.
+           MOVE WS-I TO CKPT-REC-NUM.
+           MOVE WS-COUNT TO CKPT-COUNT.
+           MOVE WS-PREV TO CKPT-PREV.
+           MOVE 'I' TO CKPT-STATUS.
+           MOVE WS-MAG-TOTAL TO CKPT-MAG-TOTAL.
+           MOVE WS-MAG-MAX TO CKPT-MAG-MAX.
+           MOVE WS-MAG-MIN TO CKPT-MAG-MIN.
+           MOVE WS-MAG-COUNT TO CKPT-MAG-COUNT.
+           MOVE WS-INCREASE-MAX TO CKPT-INCREASE-MAX.
+           MOVE WS-DECREASE-MAX TO CKPT-DECREASE-MAX.
+           MOVE WS-DEPTH-MIN TO CKPT-DEPTH-MIN.
+           MOVE WS-DEPTH-MAX TO CKPT-DEPTH-MAX.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      * Marks the checkpoint complete so the next run starts fresh
+      * instead of mistaking a finished run for an interrupted one.
+       WRITE-CHECKPOINT-COMPLETE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-VESSEL-ID TO CKPT-VESSEL-ID.
+           MOVE XS-LEN TO CKPT-REC-NUM.
+           MOVE WS-COUNT TO CKPT-COUNT.
+           MOVE WS-PREV TO CKPT-PREV.
+           MOVE 'C' TO CKPT-STATUS.
+           MOVE WS-MAG-TOTAL TO CKPT-MAG-TOTAL.
+           MOVE WS-MAG-MAX TO CKPT-MAG-MAX.
+           MOVE WS-MAG-MIN TO CKPT-MAG-MIN.
+           MOVE WS-MAG-COUNT TO CKPT-MAG-COUNT.
+           MOVE WS-INCREASE-MAX TO CKPT-INCREASE-MAX.
+           MOVE WS-DECREASE-MAX TO CKPT-DECREASE-MAX.
+           MOVE WS-DEPTH-MIN TO CKPT-DEPTH-MIN.
+           MOVE WS-DEPTH-MAX TO CKPT-DEPTH-MAX.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
