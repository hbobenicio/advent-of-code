@@ -0,0 +1,620 @@
+      *-----------------------------------------------------------------
+      * $ cobc -Wall -Wextra -std=ibm-strict -fixed -g -O0 -debug \
+      *        -x -o a.out cobol/MAIN3.cbl
+      * $ cat example.txt | ./a.out
+      *-----------------------------------------------------------------
+      * Combines the single-step pass (AOC-2021-D01-1, cobol/MAIN1) and
+      * the sliding-window pass (AOC-2021-D01-2, cobol/MAIN2) into one
+      * streaming run that reports both counts from a single read of
+      * the log, holding only a small window-sized buffer in memory
+      * instead of the whole reading list.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  AOC-2021-D01.
+      * AUTHOR. HBOBENICIO.
+      * DATE-WRITTEN. 09/12/2021.
+      * SECURITY. NON-CONFIDENTIAL.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      * Driven by WS-INPUT-PATH so the same compiled program can be
+      * pointed at an archived file (e.g. inputs/example.in.txt) for
+      * re-runs and testing, without anyone recompiling it with a
+      * different SELECT clause.
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Shares the continuity ledger with AOC-2021-D01-1/D01-2 -- the
+      * record layout already carries both the last single reading and
+      * the last window sum, which is exactly the state this combined
+      * pass needs to carry forward too. Keyed by vessel ID (one
+      * current-state record per vessel, not a full history) so one
+      * program updating its own field can never clobber a field
+      * another program owns.
+           SELECT CONTINUITY-FILE ASSIGN TO 'CONTINUITY.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CONT-VESSEL-ID
+           FILE STATUS IS WS-CONT-FS.
+
+           SELECT REJECT-FILE ASSIGN TO 'REJECTS.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REJ-FS.
+
+           SELECT REPORT-FILE ASSIGN TO 'REPORT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-FS.
+
+           SELECT CSV-FILE ASSIGN TO 'REPORT.CSV'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CSV-FS.
+
+      * Shares the historical master with AOC-2021-D01-1/D01-2 -- this
+      * combined pass knows both counts at once, so it can set both
+      * halves of the record directly instead of merging around a
+      * sibling program's half.
+           SELECT MASTER-FILE ASSIGN TO 'MASTER.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MAS-KEY
+           FILE STATUS IS WS-MASTER-FS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+
+       FILE SECTION.
+      * Widened to X(5) so a leading sign can be carried alongside the
+      * 4 digits of magnitude, for above-surface offset readings.
+       FD  INPUT-FILE.
+       01  INPUT-FILE-RECORD.
+           05 NUM PIC X(5).
+
+       FD  CONTINUITY-FILE.
+       01  CONT-RECORD.
+           05 CONT-VESSEL-ID     PIC X(10).
+           05 CONT-RUN-DATE      PIC 9(8).
+           05 CONT-LAST-READING  PIC S9(4).
+           05 CONT-LAST-WINDOW   PIC S9(5).
+
+      * Raw text of any record that failed validation.
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05 REJ-VESSEL-ID PIC X(10).
+           05 REJ-SEP0      PIC X(1).
+           05 REJ-NUMBER    PIC 9(6).
+           05 REJ-SEP       PIC X(1).
+           05 REJ-TEXT      PIC X(5).
+
+      * Archivable, labeled run report -- shared with AOC-2021-D01-1
+      * and AOC-2021-D01-2, each program appending its own block.
+       FD  REPORT-FILE.
+       01  REPORT-RECORD   PIC X(80).
+
+      * Same figures as REPORT.TXT, one row per run, for the ops
+      * spreadsheet to import directly instead of parsing prose.
+       FD  CSV-FILE.
+       01  CSV-RECORD   PIC X(100).
+
+      * One row per run date/vessel, accumulating both counts so trend
+      * reporting doesn't need last week's input files back.
+       FD  MASTER-FILE.
+       01  MASTER-RECORD.
+           05 MAS-KEY.
+              10 MAS-RUN-DATE      PIC 9(8).
+              10 MAS-VESSEL-ID     PIC X(10).
+           05 MAS-SINGLE-COUNT     PIC 9(5).
+           05 MAS-WINDOW-COUNT     PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOOP          PIC A(1).
+         88  LOOP-BREAK               VALUE 'B'.
+         88  LOOP-CONTINUE            VALUE 'C'.
+       01  WS-REC-NUM       PIC 9(6) VALUE 0.
+       01  WS-RUN-DATE      PIC 9(8) VALUE 0.
+       01  WS-VESSEL-ID     PIC X(10) VALUE SPACES.
+       01  WS-CONT-FS       PIC X(2) VALUE '00'.
+       01  WS-REJ-FS        PIC X(2) VALUE '00'.
+       01  WS-REPORT-FS     PIC X(2) VALUE '00'.
+       01  WS-CSV-FS        PIC X(2) VALUE '00'.
+       01  WS-MASTER-FS     PIC X(2) VALUE '00'.
+
+      * Expected-record-count control total, supplied the same way as
+      * WINDOW_SIZE/VESSEL_ID, so a short or duplicated transmission
+      * from the sonar unit gets flagged instead of silently solved.
+       01  WS-EXPECTED-COUNT PIC 9(6) VALUE 0.
+       01  WS-EXPECTED-PARM  PIC X(6) VALUE SPACES.
+       01  WS-CONTROL-OK     PIC X(1) VALUE 'Y'.
+           88 CONTROL-TOTAL-OK        VALUE 'Y'.
+           88 CONTROL-TOTAL-BAD       VALUE 'N'.
+
+      * Count of malformed readings diverted to REJECTS.DAT, so the
+      * scheduler can tell a day with rejects from a clean run.
+       01  WS-REJ-COUNT      PIC 9(5) VALUE 0.
+       01  WS-NUM-VAL       PIC S9(4) VALUE 0.
+
+      * Input dataset name for this run, picked up from INPUT_FILE so
+      * the program isn't hardwired to '/dev/stdin'. Defaults to
+      * stdin when the variable isn't supplied.
+       01  WS-INPUT-PATH     PIC X(60) VALUE SPACES.
+
+      * Minimum delta a reading (or window sum) must rise by to count
+      * as an increase, so a one-unit blip from sensor jitter on a
+      * flat seabed doesn't inflate either count. Zero (the default)
+      * preserves the original "any increase at all" behavior.
+       01  WS-NOISE-THRESHOLD PIC 9(5) VALUE 0.
+       01  WS-NOISE-PARM      PIC X(5) VALUE SPACES.
+
+      * Single-step pass state (AOC-2021-D01-1 equivalent).
+       01  WS-COUNT1        PIC 9(5) VALUE 0.
+       01  WS-PREV1         PIC S9(4) VALUE 9999.
+       01  WS-HAVE-PREV1    PIC X(1) VALUE 'N'.
+         88  HAVE-PREV1              VALUE 'Y'.
+
+      * Depth-change magnitude statistics alongside the single-step
+      * increase count.
+       01  WS-MAG           PIC  9(5) VALUE 0.
+       01  WS-MAG-TOTAL     PIC  9(7) VALUE 0.
+       01  WS-MAG-MAX       PIC  9(5) VALUE 0.
+       01  WS-MAG-MIN       PIC  9(5) VALUE 99999.
+       01  WS-MAG-AVG       PIC  9(5) VALUE 0.
+       01  WS-MAG-COUNT     PIC  9(5) VALUE 0.
+
+      * Sign-aware single-step increase/decrease extremes, kept apart
+      * from the undirected WS-MAG stats above so the report can say
+      * which direction the largest swing actually moved, plus the
+      * running min/max of the raw readings themselves.
+       01  WS-INCREASE-MAX  PIC  9(5) VALUE 0.
+       01  WS-DECREASE-MAX  PIC  9(5) VALUE 0.
+       01  WS-DEPTH-MIN     PIC S9(4) SIGN IS LEADING SEPARATE VALUE 0.
+       01  WS-DEPTH-MAX     PIC S9(4) SIGN IS LEADING SEPARATE VALUE 0.
+       01  WS-HAVE-DEPTH    PIC X(1) VALUE 'N'.
+         88  HAVE-DEPTH               VALUE 'Y'.
+
+      * Sliding-window pass state (AOC-2021-D01-2 equivalent), held as
+      * a fixed-size circular buffer of WS-WINDOW-SIZE readings rather
+      * than the full reading list, so memory use doesn't grow with
+      * the length of the log.
+       01  WS-WINDOW-SIZE   PIC 9(2) VALUE 3.
+       01  WS-WINDOW-PARM   PIC X(2) VALUE SPACES.
+       01  WS-WIN-MAX       PIC 9(2) VALUE 50.
+       01  WS-WIN-BUF       PIC S9(4) OCCURS 50 TIMES.
+       01  WS-WIN-IDX       PIC 9(2) VALUE 1.
+       01  WS-WIN-FILLED    PIC 9(2) VALUE 0.
+       01  WS-WIN-SUM       PIC S9(6) VALUE 0.
+       01  WS-COUNT2        PIC 9(5) VALUE 0.
+       01  WS-PREV2         PIC S9(6) VALUE 9999.
+       01  WS-HAVE-PREV2    PIC X(1) VALUE 'N'.
+         88  HAVE-PREV2              VALUE 'Y'.
+
+      * Tracks the WS-TOPJ-N largest single-step increases seen so
+      * far, each with its magnitude and record position, so an
+      * anomaly can be located in the log immediately instead of
+      * re-scanning the log by hand.
+       01  WS-TOPJ-N        PIC 9(2) VALUE 5.
+       01  WS-TOPJ-COUNT    PIC 9(2) VALUE 0.
+       01  WS-TOPJ-VAL      PIC 9(5) OCCURS 5 TIMES.
+       01  WS-TOPJ-REC      PIC 9(6) OCCURS 5 TIMES.
+       01  WS-TOPJ-POS      PIC 9(2) VALUE 0.
+       01  WS-TOPJ-IDX      PIC 9(2) VALUE 0.
+       01  WS-TOPJ-DELTA    PIC 9(5) VALUE 0.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       MAIN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM LOAD-WINDOW-SIZE.
+           PERFORM LOAD-VESSEL-ID.
+           PERFORM LOAD-INPUT-PATH.
+           PERFORM LOAD-NOISE-THRESHOLD.
+           PERFORM LOAD-CONTINUITY.
+           PERFORM LOAD-EXPECTED-COUNT.
+           PERFORM STREAM-SOLVE.
+           PERFORM CHECK-CONTROL-TOTAL.
+           DISPLAY 'RUN DATE: ' WS-RUN-DATE '  VESSEL: ' WS-VESSEL-ID
+                   '  SINGLE-STEP: ' WS-COUNT1 '  WINDOW: ' WS-COUNT2.
+           PERFORM WRITE-REPORT.
+           PERFORM WRITE-CSV.
+           PERFORM UPDATE-MASTER.
+           PERFORM SAVE-CONTINUITY.
+           PERFORM SET-RETURN-CODE.
+           GOBACK.
+
+      * Sets a distinct RETURN-CODE per outcome so the job scheduler
+      * can branch on a bad run instead of assuming every run was
+      * clean: 8 for a control-total mismatch, 4 for rejected records
+      * on an otherwise-complete run, 0 clean. This combined pass has
+      * no reading-capacity ceiling to overflow (the circular window
+      * buffer is fixed-size by design, not a growing table), so there
+      * is no 12-level code here as there is in AOC-2021-D01-1/D01-2.
+       SET-RETURN-CODE.
+           EVALUATE TRUE
+              WHEN CONTROL-TOTAL-BAD
+                 MOVE 8 TO RETURN-CODE
+              WHEN WS-REJ-COUNT > 0
+                 MOVE 4 TO RETURN-CODE
+              WHEN OTHER
+                 MOVE 0 TO RETURN-CODE
+           END-EVALUATE.
+
+      * Lets depth analysts widen the smoothing window (e.g. to 5 or 7
+      * readings) via the WINDOW_SIZE environment variable instead of
+      * it being fixed at 3. Clamped to WS-WIN-MAX, the capacity of the
+      * circular buffer.
+       LOAD-WINDOW-SIZE.
+           ACCEPT WS-WINDOW-PARM FROM ENVIRONMENT 'WINDOW_SIZE'
+              ON EXCEPTION
+                 MOVE SPACES TO WS-WINDOW-PARM
+           END-ACCEPT.
+           IF FUNCTION TEST-NUMVAL(WS-WINDOW-PARM) = 0
+              MOVE WS-WINDOW-PARM TO WS-WINDOW-SIZE
+              IF WS-WINDOW-SIZE = 0
+                 MOVE 3 TO WS-WINDOW-SIZE
+              END-IF
+           END-IF.
+           IF WS-WINDOW-SIZE > WS-WIN-MAX
+              MOVE WS-WIN-MAX TO WS-WINDOW-SIZE
+           END-IF.
+
+      * Picks up the vessel ID supplied for this run so report and CSV
+      * output can be traced back to the log that produced it, instead
+      * of a bare unstamped number.
+       LOAD-VESSEL-ID.
+           ACCEPT WS-VESSEL-ID FROM ENVIRONMENT 'VESSEL_ID'
+              ON EXCEPTION
+                 MOVE SPACES TO WS-VESSEL-ID
+           END-ACCEPT.
+
+      * Picks up the input dataset name for this run, if supplied, so
+      * the compiled program can be pointed at an archived file
+      * instead of always reading '/dev/stdin'.
+       LOAD-INPUT-PATH.
+           ACCEPT WS-INPUT-PATH FROM ENVIRONMENT 'INPUT_FILE'
+              ON EXCEPTION
+                 MOVE SPACES TO WS-INPUT-PATH
+           END-ACCEPT.
+           IF WS-INPUT-PATH = SPACES
+              MOVE '/dev/stdin' TO WS-INPUT-PATH
+           END-IF.
+
+      * Picks up the minimum-delta noise threshold for this run, if
+      * supplied, so only increases larger than it get counted. Left
+      * at zero (any increase counts) when the variable is absent.
+       LOAD-NOISE-THRESHOLD.
+           ACCEPT WS-NOISE-PARM FROM ENVIRONMENT 'NOISE_THRESHOLD'
+              ON EXCEPTION
+                 MOVE SPACES TO WS-NOISE-PARM
+           END-ACCEPT.
+           IF FUNCTION TEST-NUMVAL(WS-NOISE-PARM) = 0
+              MOVE WS-NOISE-PARM TO WS-NOISE-THRESHOLD
+           END-IF.
+
+      * Picks up the expected-record-count control total for this
+      * run, if the sonar unit's job control supplied one. Left at
+      * zero (no check performed) when the variable is absent.
+       LOAD-EXPECTED-COUNT.
+           ACCEPT WS-EXPECTED-PARM
+              FROM ENVIRONMENT 'EXPECTED_RECORD_COUNT'
+              ON EXCEPTION
+                 MOVE SPACES TO WS-EXPECTED-PARM
+           END-ACCEPT.
+           IF FUNCTION TEST-NUMVAL(WS-EXPECTED-PARM) = 0
+              MOVE WS-EXPECTED-PARM TO WS-EXPECTED-COUNT
+           END-IF.
+
+      * Confirms the number of readings actually streamed through
+      * STREAM-SOLVE matches the control total supplied for this run,
+      * the way a short or duplicated transmission would be caught on
+      * any other batch feed. This combined pass has no separate
+      * read-then-solve step to gate, so the check runs immediately
+      * after streaming completes rather than before SOLVE. Skipped
+      * when no control total was supplied.
+       CHECK-CONTROL-TOTAL.
+           IF WS-EXPECTED-COUNT > 0
+              AND WS-EXPECTED-COUNT NOT = WS-REC-NUM
+              SET CONTROL-TOTAL-BAD TO TRUE
+              DISPLAY 'AOC-2021-D01: CONTROL TOTAL MISMATCH - EXP '
+                 WS-EXPECTED-COUNT ' GOT ' WS-REC-NUM
+           END-IF.
+
+      * Seeds WS-PREV1/WS-PREV2 from the most recent run that precedes
+      * today, instead of leaving them at their sentinels.
+       LOAD-CONTINUITY.
+           MOVE WS-VESSEL-ID TO CONT-VESSEL-ID.
+           OPEN INPUT CONTINUITY-FILE.
+           IF WS-CONT-FS = '00'
+              READ CONTINUITY-FILE
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    IF CONT-RUN-DATE < WS-RUN-DATE
+                       MOVE CONT-LAST-READING TO WS-PREV1
+                       MOVE CONT-LAST-WINDOW TO WS-PREV2
+                       SET HAVE-PREV1 TO TRUE
+                       SET HAVE-PREV2 TO TRUE
+                    END-IF
+              END-READ
+              CLOSE CONTINUITY-FILE
+           END-IF.
+
+      * Updates this vessel's continuity record with today's last
+      * reading and last window sum for tomorrow's run to pick up --
+      * this combined pass knows both halves at once, so both are
+      * written directly rather than merged around a sibling's half.
+       SAVE-CONTINUITY.
+           MOVE WS-VESSEL-ID TO CONT-VESSEL-ID.
+           OPEN I-O CONTINUITY-FILE.
+           IF WS-CONT-FS = '35'
+              OPEN OUTPUT CONTINUITY-FILE
+              CLOSE CONTINUITY-FILE
+              OPEN I-O CONTINUITY-FILE
+           END-IF.
+           READ CONTINUITY-FILE
+              INVALID KEY
+                 MOVE WS-RUN-DATE TO CONT-RUN-DATE
+                 MOVE WS-PREV1 TO CONT-LAST-READING
+                 MOVE WS-PREV2 TO CONT-LAST-WINDOW
+                 WRITE CONT-RECORD
+              NOT INVALID KEY
+                 MOVE WS-RUN-DATE TO CONT-RUN-DATE
+                 MOVE WS-PREV1 TO CONT-LAST-READING
+                 MOVE WS-PREV2 TO CONT-LAST-WINDOW
+                 REWRITE CONT-RECORD
+           END-READ.
+           CLOSE CONTINUITY-FILE.
+
+      * Reads and solves in a single pass: each reading updates the
+      * single-step count and the sliding-window count as it arrives,
+      * instead of buffering the whole log before counting either one.
+       STREAM-SOLVE.
+           OPEN INPUT INPUT-FILE.
+           OPEN EXTEND REJECT-FILE.
+           IF WS-REJ-FS = '05' OR WS-REJ-FS = '35'
+              CLOSE REJECT-FILE
+              OPEN OUTPUT REJECT-FILE
+           END-IF.
+           MOVE 'C' TO WS-LOOP.
+           PERFORM UNTIL LOOP-BREAK
+              READ INPUT-FILE AT END SET LOOP-BREAK TO TRUE
+              NOT AT END
+                 SET WS-REC-NUM UP BY 1
+                 IF FUNCTION TEST-NUMVAL(NUM) NOT = 0
+                    MOVE WS-VESSEL-ID TO REJ-VESSEL-ID
+                    MOVE SPACE TO REJ-SEP0
+                    MOVE WS-REC-NUM TO REJ-NUMBER
+                    MOVE SPACE TO REJ-SEP
+                    MOVE NUM TO REJ-TEXT
+                    WRITE REJECT-RECORD
+                    SET WS-REJ-COUNT UP BY 1
+                 ELSE
+                    MOVE FUNCTION NUMVAL(NUM) TO WS-NUM-VAL
+                    PERFORM APPLY-SINGLE-STEP
+                    PERFORM APPLY-WINDOW
+                 END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE INPUT-FILE.
+           CLOSE REJECT-FILE.
+           IF WS-MAG-COUNT = 0
+              MOVE 0 TO WS-MAG-MIN
+           END-IF.
+           IF WS-MAG-COUNT > 0
+              COMPUTE WS-MAG-AVG = WS-MAG-TOTAL / WS-MAG-COUNT
+           END-IF.
+
+      * AOC-2021-D01-1 equivalent: counts a reading that is greater
+      * than the one immediately before it.
+       APPLY-SINGLE-STEP.
+           IF NOT HAVE-DEPTH
+              MOVE WS-NUM-VAL TO WS-DEPTH-MIN
+              MOVE WS-NUM-VAL TO WS-DEPTH-MAX
+              SET HAVE-DEPTH TO TRUE
+           ELSE
+              IF WS-NUM-VAL < WS-DEPTH-MIN
+                 MOVE WS-NUM-VAL TO WS-DEPTH-MIN
+              END-IF
+              IF WS-NUM-VAL > WS-DEPTH-MAX
+                 MOVE WS-NUM-VAL TO WS-DEPTH-MAX
+              END-IF
+           END-IF.
+           IF HAVE-PREV1
+              MOVE FUNCTION ABS(WS-NUM-VAL - WS-PREV1) TO WS-MAG
+              ADD WS-MAG TO WS-MAG-TOTAL
+              SET WS-MAG-COUNT UP BY 1
+              IF WS-MAG > WS-MAG-MAX
+                 MOVE WS-MAG TO WS-MAG-MAX
+              END-IF
+              IF WS-MAG < WS-MAG-MIN
+                 MOVE WS-MAG TO WS-MAG-MIN
+              END-IF
+              IF WS-NUM-VAL > WS-PREV1
+                 IF WS-MAG > WS-INCREASE-MAX
+                    MOVE WS-MAG TO WS-INCREASE-MAX
+                 END-IF
+              END-IF
+              IF WS-NUM-VAL < WS-PREV1
+                 IF WS-MAG > WS-DECREASE-MAX
+                    MOVE WS-MAG TO WS-DECREASE-MAX
+                 END-IF
+              END-IF
+              IF (WS-NUM-VAL - WS-PREV1) > WS-NOISE-THRESHOLD
+                 SET WS-COUNT1 UP BY 1
+                 COMPUTE WS-TOPJ-DELTA = WS-NUM-VAL - WS-PREV1
+                 PERFORM RECORD-TOP-JUMP
+              END-IF
+           END-IF.
+           MOVE WS-NUM-VAL TO WS-PREV1.
+           SET HAVE-PREV1 TO TRUE.
+
+      * Maintains the WS-TOPJ-N largest single-step increases seen so
+      * far, in descending order, dropping the smallest one held once
+      * the table is full.
+       RECORD-TOP-JUMP.
+           MOVE 1 TO WS-TOPJ-POS.
+           PERFORM UNTIL WS-TOPJ-POS > WS-TOPJ-COUNT
+              OR WS-TOPJ-DELTA > WS-TOPJ-VAL(WS-TOPJ-POS)
+              SET WS-TOPJ-POS UP BY 1
+           END-PERFORM.
+           IF WS-TOPJ-POS <= WS-TOPJ-N
+              IF WS-TOPJ-COUNT < WS-TOPJ-N
+                 SET WS-TOPJ-COUNT UP BY 1
+              END-IF
+              MOVE WS-TOPJ-COUNT TO WS-TOPJ-IDX
+              PERFORM UNTIL WS-TOPJ-IDX <= WS-TOPJ-POS
+                 MOVE WS-TOPJ-VAL(WS-TOPJ-IDX - 1) TO
+                    WS-TOPJ-VAL(WS-TOPJ-IDX)
+                 MOVE WS-TOPJ-REC(WS-TOPJ-IDX - 1) TO
+                    WS-TOPJ-REC(WS-TOPJ-IDX)
+                 SET WS-TOPJ-IDX DOWN BY 1
+              END-PERFORM
+              MOVE WS-TOPJ-DELTA TO WS-TOPJ-VAL(WS-TOPJ-POS)
+              MOVE WS-REC-NUM TO WS-TOPJ-REC(WS-TOPJ-POS)
+           END-IF.
+
+      * AOC-2021-D01-2 equivalent: slides a WS-WINDOW-SIZE-reading
+      * window forward one reading at a time, adding the new reading
+      * and dropping the oldest one already in the circular buffer.
+       APPLY-WINDOW.
+           IF WS-WIN-FILLED = WS-WINDOW-SIZE
+              SUBTRACT WS-WIN-BUF(WS-WIN-IDX) FROM WS-WIN-SUM
+           ELSE
+              SET WS-WIN-FILLED UP BY 1
+           END-IF.
+           ADD WS-NUM-VAL TO WS-WIN-SUM.
+           MOVE WS-NUM-VAL TO WS-WIN-BUF(WS-WIN-IDX).
+           SET WS-WIN-IDX UP BY 1.
+           IF WS-WIN-IDX > WS-WINDOW-SIZE
+              MOVE 1 TO WS-WIN-IDX
+           END-IF.
+           IF WS-WIN-FILLED = WS-WINDOW-SIZE
+              IF HAVE-PREV2
+                 AND (WS-WIN-SUM - WS-PREV2) > WS-NOISE-THRESHOLD
+                 SET WS-COUNT2 UP BY 1
+              END-IF
+              MOVE WS-WIN-SUM TO WS-PREV2
+              SET HAVE-PREV2 TO TRUE
+           END-IF.
+
+      * Writes an archivable, labeled block to the shared daily
+      * report, with both counts reported together instead of as two
+      * separate runs.
+       WRITE-REPORT.
+           OPEN EXTEND REPORT-FILE.
+           IF WS-REPORT-FS = '05' OR WS-REPORT-FS = '35'
+              CLOSE REPORT-FILE
+              OPEN OUTPUT REPORT-FILE
+           END-IF.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING 'RUN DATE: ' WS-RUN-DATE
+                  '   VESSEL: ' WS-VESSEL-ID
+                  '   INPUT RECORDS: ' WS-REC-NUM
+                  DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING 'AOC-2021-D01 SINGLE-STEP INCREASE COUNT: '
+                  WS-COUNT1
+                  DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING 'AOC-2021-D01 WINDOW INCREASE COUNT: '
+                  WS-COUNT2
+                  DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING 'MAGNITUDE STATS -- MAX: ' WS-MAG-MAX
+                  '  MIN: ' WS-MAG-MIN
+                  '  AVG: ' WS-MAG-AVG
+                  DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING 'LARGEST SINGLE-STEP INCREASE: +' WS-INCREASE-MAX
+                  '   LARGEST SINGLE-STEP DECREASE: -' WS-DECREASE-MAX
+                  DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING 'DEPTH RANGE -- MIN: ' WS-DEPTH-MIN
+                  '  MAX: ' WS-DEPTH-MAX
+                  DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           IF WS-TOPJ-COUNT > 0
+              MOVE SPACES TO REPORT-RECORD
+              STRING 'TOP ' WS-TOPJ-COUNT ' SINGLE-STEP INCREASES:'
+                     DELIMITED BY SIZE INTO REPORT-RECORD
+              END-STRING
+              WRITE REPORT-RECORD
+              MOVE 1 TO WS-TOPJ-IDX
+              PERFORM UNTIL WS-TOPJ-IDX > WS-TOPJ-COUNT
+                 MOVE SPACES TO REPORT-RECORD
+                 STRING '  #' WS-TOPJ-IDX ': +' WS-TOPJ-VAL(WS-TOPJ-IDX)
+                        ' AT RECORD ' WS-TOPJ-REC(WS-TOPJ-IDX)
+                        DELIMITED BY SIZE INTO REPORT-RECORD
+                 END-STRING
+                 WRITE REPORT-RECORD
+                 SET WS-TOPJ-IDX UP BY 1
+              END-PERFORM
+           END-IF.
+           IF CONTROL-TOTAL-BAD
+              MOVE SPACES TO REPORT-RECORD
+              STRING 'CONTROL TOTAL MISMATCH -- EXPECTED '
+                     WS-EXPECTED-COUNT ' GOT ' WS-REC-NUM
+                     DELIMITED BY SIZE INTO REPORT-RECORD
+              END-STRING
+              WRITE REPORT-RECORD
+           END-IF.
+           CLOSE REPORT-FILE.
+
+      * Same figures as REPORT.TXT, one comma-delimited row per run --
+      * both counts get their own column since this program reports
+      * both together instead of as two separate runs. Shares one
+      * column schema with cobol/MAIN1.cbl/MAIN2.cbl/MAIN4.cbl's CSV
+      * output.
+       WRITE-CSV.
+           OPEN EXTEND CSV-FILE.
+           IF WS-CSV-FS = '05' OR WS-CSV-FS = '35'
+              CLOSE CSV-FILE
+              OPEN OUTPUT CSV-FILE
+              MOVE SPACES TO CSV-RECORD
+              STRING 'RUN_DATE,VESSEL_ID,PROGRAM,INPUT_RECORDS,'
+                     'STEP_COUNT,WINDOW_COUNT,MAG_MAX,MAG_MIN,MAG_AVG'
+                     DELIMITED BY SIZE INTO CSV-RECORD
+              END-STRING
+              WRITE CSV-RECORD
+           END-IF.
+           MOVE SPACES TO CSV-RECORD.
+           STRING WS-RUN-DATE ',' WS-VESSEL-ID ',AOC-2021-D01,'
+                  WS-REC-NUM ',' WS-COUNT1 ',' WS-COUNT2 ','
+                  WS-MAG-MAX ',' WS-MAG-MIN ',' WS-MAG-AVG
+                  DELIMITED BY SIZE INTO CSV-RECORD
+           END-STRING.
+           WRITE CSV-RECORD.
+           CLOSE CSV-FILE.
+
+      * Accumulates today's single-step and window counts into the
+      * historical master, keyed by run date and vessel, so trend
+      * reporting can pull week-to-date/month-to-date figures without
+      * re-running old logs. Shares MASTER.DAT with AOC-2021-D01-1/
+      * D01-2, but since this pass already has both counts in hand it
+      * sets both halves of the record directly rather than merging.
+       UPDATE-MASTER.
+           MOVE WS-RUN-DATE TO MAS-RUN-DATE.
+           MOVE WS-VESSEL-ID TO MAS-VESSEL-ID.
+           OPEN I-O MASTER-FILE.
+           IF WS-MASTER-FS = '35'
+              OPEN OUTPUT MASTER-FILE
+              CLOSE MASTER-FILE
+              OPEN I-O MASTER-FILE
+           END-IF.
+           READ MASTER-FILE
+              INVALID KEY
+                 MOVE WS-COUNT1 TO MAS-SINGLE-COUNT
+                 MOVE WS-COUNT2 TO MAS-WINDOW-COUNT
+                 WRITE MASTER-RECORD
+              NOT INVALID KEY
+                 MOVE WS-COUNT1 TO MAS-SINGLE-COUNT
+                 MOVE WS-COUNT2 TO MAS-WINDOW-COUNT
+                 REWRITE MASTER-RECORD
+           END-READ.
+           CLOSE MASTER-FILE.
