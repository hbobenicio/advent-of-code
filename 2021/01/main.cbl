@@ -11,8 +11,18 @@
        ENVIRONMENT DIVISION.
          INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-      *    SELECT EXAMPLE-FILE ASSIGN TO 'example.txt'
-           SELECT EXAMPLE-FILE ASSIGN TO KEYBOARD
+      * Driven by WS-INPUT-PATH so the same compiled program can be
+      * pointed at an archived file (e.g. inputs/example.in.txt) for
+      * re-runs and testing, without anyone recompiling it with a
+      * different SELECT clause.
+           SELECT EXAMPLE-FILE ASSIGN TO DYNAMIC WS-INPUT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Kept private to this program (REJECTS0.DAT, not REJECTS.DAT) --
+      * main1.cbl and the cobol/MAIN*.cbl programs keep their own
+      * reject ledgers, and running more than one of these from this
+      * directory must not let one truncate another's.
+           SELECT REJECT-FILE ASSIGN TO 'REJECTS0.DAT'
            ORGANIZATION IS LINE SEQUENTIAL.
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -20,26 +30,69 @@
        FILE SECTION.
        FD  EXAMPLE-FILE.
        01  EXAMPLE-RECORD.
-           05 NUM PIC 9(6).
-       
+           05 NUM PIC X(6).
+
+      * Raw text of any record that failed validation, so a flaky
+      * sonar feed doesn't sink the whole run.
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05 REJ-NUMBER   PIC 9(6).
+           05 REJ-SEP      PIC X(1).
+           05 REJ-TEXT     PIC X(6).
+
        WORKING-STORAGE SECTION.
        01  WS-EOF          PIC S9(1) VALUE 0.
            88 WS-EOF-TRUE            VALUE 1.
            88 WS-EOF-FALSE           VALUE 0.
+       01  WS-REC-NUM      PIC 9(6) VALUE 0.
+
+      * Count of malformed readings diverted to REJECTS.DAT, so the
+      * scheduler can tell a day with rejects from a clean run.
+       01  WS-REJ-COUNT    PIC 9(6) VALUE 0.
+
+      * Input dataset name for this run, picked up from INPUT_FILE so
+      * the program isn't hardwired to KEYBOARD/stdin. Defaults to
+      * stdin when the variable isn't supplied.
+       01  WS-INPUT-PATH   PIC X(60) VALUE SPACES.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        MAIN.
+           ACCEPT WS-INPUT-PATH FROM ENVIRONMENT 'INPUT_FILE'
+              ON EXCEPTION
+                 MOVE SPACES TO WS-INPUT-PATH
+           END-ACCEPT.
+           IF WS-INPUT-PATH = SPACES
+              MOVE '/dev/stdin' TO WS-INPUT-PATH
+           END-IF.
            OPEN INPUT EXAMPLE-FILE.
+           OPEN OUTPUT REJECT-FILE.
            PERFORM UNTIL WS-EOF = 1
               READ EXAMPLE-FILE
                  AT END
                     MOVE 1 TO WS-EOF
                  NOT AT END
-                    DISPLAY NUM
+                    SET WS-REC-NUM UP BY 1
+                    IF FUNCTION TEST-NUMVAL(NUM) = 0
+                       DISPLAY NUM
+                    ELSE
+                       MOVE WS-REC-NUM TO REJ-NUMBER
+                       MOVE SPACE TO REJ-SEP
+                       MOVE NUM TO REJ-TEXT
+                       WRITE REJECT-RECORD
+                       SET WS-REJ-COUNT UP BY 1
+                    END-IF
               END-READ
            END-PERFORM.
            CLOSE EXAMPLE-FILE.
+           CLOSE REJECT-FILE.
 
-      *    MOVE 0 TO RETURN-CODE.
+      * Distinct RETURN-CODE per outcome so the job scheduler can
+      * branch on a bad run instead of assuming every run was clean:
+      * 4 for rejected records, 0 clean.
+           IF WS-REJ-COUNT > 0
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
            GOBACK.
  
\ No newline at end of file
